@@ -1,118 +1,513 @@
-IDENTIFICATION DIVISION.                                      
-PROGRAM-ID. PROJECT1.                                         
-AUTHOR. PATRICK SHEA.                                         
-DATE-WRITTEN. 12/30/2021                                      
-                                                              
-**************************************************************
- A PROGRAM THAT READS DATA FROM A SEQUENTIAL FILE, INTERPRETS 
- DATA THROUGH COBOL THNEN INSERTS UPDATES AND DELETES         
- ENTRIES FROM DB2                                             
-**************************************************************
- ENVIRONMENT DIVISION.                                        
-                                                              
- INPUT-OUTPUT SECTION.                                        
- FILE-CONTROL.                                                
-     SELECT UI-EMPLOYEE-INPUT ASSIGN TO DDEMPDET.             
-                                                              
- DATA DIVISION.                                               
- FILE SECTION.                                                
- FD  UI-EMPLOYEE-INPUT                                        
-         RECORDING MODE IS F                                  
-         DATA RECORD IS UI-EMPLOYEE-DETAILS.                  
-                                                              
-01  UI-EMPLOYEE-DETAILS.                                      
-    05  UI-FLAG      PIC 9(01).                               
-    05  FILLER       PIC X(01).  
-         05  UI-EMP-ID    PIC 9(06).                
-     05  FILLER       PIC X(01).                
-     05  UI-EMP-NAME  PIC X(20).                
-     05  FILLER       PIC X(01).                
-     05  UI-UNIT-ID   PIC 9(01).                
-     05  FILLER       PIC X(49).                
-                                                
- WORKING-STORAGE SECTION.                       
-                                                
-       EXEC SQL                                 
-         INCLUDE SQLCA                          
-       END-EXEC.                                
-                                                
-       EXEC SQL                                 
-         INCLUDE EMPDEPT                        
-       END-EXEC.                                
-                                                
-       EXEC SQL                                 
-         INCLUDE DEPTS                          
-       END-EXEC.                                
-                                                
- 01  MISC.                                      
-     05 WS-REC-EOF    PIC X(01)  VALUE SPACES.  
-     05 WS-FLAG-CHECK PIC X(01).  
-      PROCEDURE DIVISION.                      
-                                          
- MAIN-CONTROL.                            
-     PERFORM A-INITIAL.                   
-     PERFORM B-CONTROL.                   
-     PERFORM C-END.                       
-                                          
-  A-INITIAL.                              
-      INITIALIZE WS-REC-EOF WS-FLAG-CHECK 
-      OPEN INPUT UI-EMPLOYEE-INPUT        
-      READ UI-EMPLOYEE-INPUT              
-          AT END                          
-              MOVE 'Y' TO WS-REC-EOF      
-      END-READ.                           
-  B-CONTROL.                              
-      PERFORM B-READ UNTIL WS-REC-EOF = 'Y
-  B-READ.                                 
-      MOVE UI-FLAG TO WS-FLAG-CHECK       
-      PERFORM B-FLAG-CHECK                
-      PERFORM B-SQL-CODE-CHECK            
-      READ UI-EMPLOYEE-INPUT              
-          AT END                          
-              MOVE 'Y' TO WS-REC-EOF      
-      END-READ. 
-B-FLAG-CHECK.                                
-    EVALUATE WS-FLAG-CHECK                   
-        WHEN 'I'                             
-            MOVE UI-EMP-ID TO EMP-ID         
-            MOVE UI-EMP-NAME TO EMP-NAME     
-            MOVE UI-UNIT-ID TO UNIT-ID       
-             EXEC SQL                        
-                 INSERT INTO EMPDEPT VALUES( 
-                 :EMP-ID,                    
-                 :EMP-NAME,                  
-                 :UNIT-ID)                   
-             END-EXEC.                       
-    EVALUATE WS-FLAG-CHECK                   
-        WHEN 'U'                             
-             MOVE UI-EMP-ID TO EMP-ID        
-             MOVE UI-EMP-NAME TO EMP-NAME    
-             MOVE UI-UNIT-ID TO UNIT-ID      
-             EXEC SQL                        
-                 UPDATE EMPDEPT              
-                   SET EMP_ID = :EMP-ID,     
-                       EMP_NAME = :EMP-NAME  
-                   WHERE UNIT_ID = :UNIT-ID  
-             END-EXEC.                       
-    EVALUATE WS-FLAG-CHECK                   
-        WHEN 'D' 
-                          MOVE UI-EMP-ID TO EMP-ID           
-                  MOVE UI-EMP-NAME TO EMP-NAME       
-                  MOVE UI-UNIT-ID TO UNIT-ID         
-                  EXEC SQL                           
-                  DELETE FROM EMPDEPT                
-                    WHERE UNIT_ID = :UNIT-ID         
-                  END-EXEC.                          
-    B-SQL-CODE-CHECK.                                
-         IF SQLCODE = 0                              
-             DISPLAY 'SUCCESS!'                      
-                DISPLAY 'EMP ID ' EMP-ID             
-                DISPLAY 'EMP NAME ' EMP-NAME         
-                DISPLAY 'UNIT ID ' UNIT-ID           
-         ELSE                                        
-            DISPLAY UI-FLAG ' OPERATION UNSUCCESFUL' 
-            DISPLAY 'SQL CODE: ' SQLCODE             
-         END-IF.                                     
-    C-END.                                           
-        CLOSE UI-EMPLOYEE-INPUT.                     
-        STOP RUN.                                                                                                                                           
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT1.
+       AUTHOR. PATRICK SHEA.
+       DATE-WRITTEN. 12/30/2021
+
+      ******************************************************************
+      * A PROGRAM THAT READS DATA FROM A SEQUENTIAL FILE, INTERPRETS
+      * DATA THROUGH COBOL THNEN INSERTS UPDATES AND DELETES
+      * ENTRIES FROM DB2
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UI-EMPLOYEE-INPUT ASSIGN TO DDEMPDET.
+
+           SELECT AU-AUDIT-OUTPUT ASSIGN TO DDAUDIT.
+
+           SELECT RC-RESTART-FILE ASSIGN TO DDRESTRT
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT RJ-REJECT-OUTPUT ASSIGN TO DDREJECT.
+
+           SELECT SR-SUMMARY-OUTPUT ASSIGN TO DDSUMRPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UI-EMPLOYEE-INPUT
+               RECORDING MODE IS F
+               DATA RECORD IS UI-EMPLOYEE-DETAILS.
+
+       01  UI-EMPLOYEE-DETAILS.
+           05  UI-FLAG         PIC 9(01).
+           05  FILLER          PIC X(01).
+           05  UI-EMP-ID       PIC 9(06).
+           05  FILLER          PIC X(01).
+           05  UI-EMP-NAME     PIC X(20).
+           05  FILLER          PIC X(01).
+           05  UI-UNIT-ID      PIC 9(01).
+           05  FILLER          PIC X(49).
+
+       FD  AU-AUDIT-OUTPUT
+               RECORDING MODE IS F
+               DATA RECORD IS AU-AUDIT-RECORD.
+
+       01  AU-AUDIT-RECORD.
+           05  AU-FLAG         PIC X(01).
+           05  FILLER          PIC X(01)  VALUE SPACE.
+           05  AU-EMP-ID       PIC 9(06).
+           05  FILLER          PIC X(01)  VALUE SPACE.
+           05  AU-EMP-NAME     PIC X(20).
+           05  FILLER          PIC X(01)  VALUE SPACE.
+           05  AU-UNIT-ID      PIC 9(01).
+           05  FILLER          PIC X(01)  VALUE SPACE.
+           05  AU-SQLCODE      PIC -9(9).
+           05  FILLER          PIC X(01)  VALUE SPACE.
+           05  AU-TIMESTAMP    PIC X(21).
+           05  FILLER          PIC X(17)  VALUE SPACES.
+
+       FD  RC-RESTART-FILE
+               RECORDING MODE IS F
+               DATA RECORD IS RC-RESTART-RECORD.
+
+       01  RC-RESTART-RECORD.
+           05  RC-LAST-EMP-ID       PIC 9(06).
+           05  RC-LAST-UNIT-ID      PIC 9(01).
+           05  RC-CHECKPOINT-COUNT  PIC 9(09).
+           05  RC-LAST-RECORD-SEQ   PIC 9(09).
+           05  FILLER               PIC X(54)  VALUE SPACES.
+
+       FD  RJ-REJECT-OUTPUT
+               RECORDING MODE IS F
+               DATA RECORD IS RJ-REJECT-RECORD.
+
+       01  RJ-REJECT-RECORD.
+           05  RJ-RAW-RECORD        PIC X(80).
+           05  FILLER               PIC X(01)  VALUE SPACE.
+           05  RJ-REASON-CODE       PIC X(02).
+           05  FILLER               PIC X(01)  VALUE SPACE.
+           05  RJ-REASON-TEXT       PIC X(30).
+
+       FD  SR-SUMMARY-OUTPUT
+               RECORDING MODE IS F
+               DATA RECORD IS SR-SUMMARY-LINE.
+
+       01  SR-SUMMARY-LINE.
+           05  SR-UNIT-ID           PIC 9.
+           05  FILLER               PIC X(04)  VALUE SPACES.
+           05  SR-INS-OK            PIC ZZZZZZ9.
+           05  FILLER               PIC X(02)  VALUE SPACES.
+           05  SR-INS-BAD           PIC ZZZZZZ9.
+           05  FILLER               PIC X(02)  VALUE SPACES.
+           05  SR-UPD-OK            PIC ZZZZZZ9.
+           05  FILLER               PIC X(02)  VALUE SPACES.
+           05  SR-UPD-BAD           PIC ZZZZZZ9.
+           05  FILLER               PIC X(02)  VALUE SPACES.
+           05  SR-DEL-OK            PIC ZZZZZZ9.
+           05  FILLER               PIC X(02)  VALUE SPACES.
+           05  SR-DEL-BAD           PIC ZZZZZZ9.
+           05  FILLER               PIC X(02)  VALUE SPACES.
+           05  SR-OTH-BAD           PIC ZZZZZZ9.
+           05  FILLER               PIC X(14)  VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE EMPDEPT
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE DEPTS
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE EMPDEPTH
+           END-EXEC.
+
+       01  MISC.
+           05  WS-REC-EOF       PIC X(01)  VALUE SPACES.
+           05  WS-FLAG-CHECK    PIC X(01).
+           05  WS-VALID-DEPT    PIC X(01)  VALUE SPACES.
+           05  WS-FLAG-VALID    PIC X(01)  VALUE 'Y'.
+           05  WS-AUDIT-SQLCODE PIC S9(9)  VALUE ZERO.
+           05  WS-OP-SQLCODE    PIC S9(9)  VALUE ZERO.
+           05  WS-HIST-READY    PIC X(01)  VALUE 'N'.
+
+       01  WS-RESTART-CONTROLS.
+           05  WS-RESTART-FILE-STATUS  PIC X(02)  VALUE SPACES.
+           05  WS-RESTART-FOUND        PIC X(01)  VALUE 'N'.
+           05  WS-RESTART-FILE-OPEN    PIC X(01)  VALUE 'N'.
+           05  WS-SKIPPING             PIC X(01)  VALUE 'N'.
+           05  WS-RESTART-EMP-ID       PIC 9(06)  VALUE ZERO.
+           05  WS-RESTART-UNIT-ID      PIC 9(01)  VALUE ZERO.
+           05  WS-RESTART-SEQ          PIC 9(09)  VALUE ZERO.
+           05  WS-RECORD-SEQ           PIC 9(09)  VALUE ZERO.
+           05  WS-CHECKPOINT-COUNT     PIC 9(09)  VALUE ZERO.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(09)  VALUE 1000.
+
+       01  WS-SUMMARY-TOTALS.
+           05  WS-UNIT-COUNTS OCCURS 10 TIMES.
+               10  WS-INS-OK       PIC 9(07)  VALUE ZERO.
+               10  WS-INS-BAD      PIC 9(07)  VALUE ZERO.
+               10  WS-UPD-OK       PIC 9(07)  VALUE ZERO.
+               10  WS-UPD-BAD      PIC 9(07)  VALUE ZERO.
+               10  WS-DEL-OK       PIC 9(07)  VALUE ZERO.
+               10  WS-DEL-BAD      PIC 9(07)  VALUE ZERO.
+               10  WS-OTH-BAD      PIC 9(07)  VALUE ZERO.
+       01  WS-SUMMARY-IX            PIC 9(02)  VALUE ZERO.
+
+       01  WS-RETRY-CONTROLS.
+           05  WS-RETRY-COUNT        PIC 9(01)  VALUE ZERO.
+           05  WS-MAX-RETRIES        PIC 9(01)  VALUE 3.
+
+       PROCEDURE DIVISION.
+
+       MAIN-CONTROL.
+           PERFORM A-INITIAL.
+           PERFORM B-CONTROL.
+           PERFORM C-END.
+
+       A-INITIAL.
+           INITIALIZE WS-REC-EOF WS-FLAG-CHECK WS-VALID-DEPT.
+           OPEN INPUT UI-EMPLOYEE-INPUT.
+           PERFORM A-LOAD-RESTART-POINT.
+           IF WS-RESTART-FOUND = 'Y'
+               OPEN EXTEND AU-AUDIT-OUTPUT
+               OPEN EXTEND RJ-REJECT-OUTPUT
+           ELSE
+               OPEN OUTPUT AU-AUDIT-OUTPUT
+               OPEN OUTPUT RJ-REJECT-OUTPUT
+           END-IF.
+           READ UI-EMPLOYEE-INPUT
+               AT END
+                   MOVE 'Y' TO WS-REC-EOF
+           END-READ.
+
+       A-LOAD-RESTART-POINT.
+           OPEN INPUT RC-RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RC-RESTART-FILE
+                   AT END
+                       MOVE 'N' TO WS-RESTART-FOUND
+                   NOT AT END
+                       MOVE 'Y' TO WS-RESTART-FOUND
+                       MOVE RC-LAST-EMP-ID TO WS-RESTART-EMP-ID
+                       MOVE RC-LAST-UNIT-ID TO WS-RESTART-UNIT-ID
+                       MOVE RC-LAST-RECORD-SEQ TO WS-RESTART-SEQ
+               END-READ
+               CLOSE RC-RESTART-FILE
+           ELSE
+               MOVE 'N' TO WS-RESTART-FOUND
+           END-IF.
+           IF WS-RESTART-FOUND = 'Y'
+               MOVE 'Y' TO WS-SKIPPING
+               DISPLAY 'RESTARTING AFTER EMP-ID ' WS-RESTART-EMP-ID
+                   ' UNIT-ID ' WS-RESTART-UNIT-ID
+           END-IF.
+
+       B-CONTROL.
+           PERFORM B-READ UNTIL WS-REC-EOF = 'Y'.
+
+       B-READ.
+           ADD 1 TO WS-RECORD-SEQ.
+           IF WS-SKIPPING = 'Y'
+               PERFORM B-CHECK-RESTART-POINT
+           END-IF.
+           IF WS-SKIPPING NOT = 'Y'
+               MOVE UI-FLAG TO WS-FLAG-CHECK
+               PERFORM B-VALIDATE
+               IF WS-VALID-DEPT NOT = 'Y'
+                   DISPLAY 'REJECTED - UNKNOWN UNIT-ID ' UI-UNIT-ID
+                       ' FOR EMP-ID ' UI-EMP-ID
+                   MOVE 9999 TO WS-AUDIT-SQLCODE
+                   PERFORM B-REJECT-BAD-DEPT
+               ELSE
+                   PERFORM B-FLAG-CHECK
+                   IF WS-FLAG-VALID NOT = 'Y'
+                       DISPLAY 'REJECTED - UNRECOGNIZED FLAG ' UI-FLAG
+                           ' FOR EMP-ID ' UI-EMP-ID
+                       MOVE 9999 TO WS-AUDIT-SQLCODE
+                       PERFORM B-REJECT-BAD-FLAG
+                   ELSE
+                       PERFORM B-SQL-CODE-CHECK
+                   END-IF
+               END-IF
+               PERFORM B-UPDATE-SUMMARY-COUNTS
+               PERFORM B-WRITE-AUDIT
+               PERFORM B-CHECKPOINT
+           END-IF.
+           READ UI-EMPLOYEE-INPUT
+               AT END
+                   MOVE 'Y' TO WS-REC-EOF
+           END-READ.
+
+       B-CHECK-RESTART-POINT.
+           IF WS-RECORD-SEQ > WS-RESTART-SEQ
+               MOVE 'N' TO WS-SKIPPING
+           END-IF.
+
+       B-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               PERFORM B-COMMIT-CHECKPOINT
+           END-IF.
+
+       B-COMMIT-CHECKPOINT.
+           MOVE UI-EMP-ID TO RC-LAST-EMP-ID.
+           MOVE UI-UNIT-ID TO RC-LAST-UNIT-ID.
+           MOVE WS-CHECKPOINT-COUNT TO RC-CHECKPOINT-COUNT.
+           MOVE WS-RECORD-SEQ TO RC-LAST-RECORD-SEQ.
+           IF WS-RESTART-FILE-OPEN = 'Y'
+               CLOSE RC-RESTART-FILE
+           END-IF.
+           OPEN OUTPUT RC-RESTART-FILE.
+           MOVE 'Y' TO WS-RESTART-FILE-OPEN.
+           WRITE RC-RESTART-RECORD.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+
+       B-VALIDATE.
+           MOVE SPACES TO WS-VALID-DEPT.
+           MOVE UI-UNIT-ID TO DEPT-UNIT-ID.
+           EXEC SQL
+               SELECT DEPT_NAME, DEPT_STATUS
+                 INTO :DEPT-NAME, :DEPT-STATUS
+                 FROM DEPTS
+                WHERE UNIT_ID = :DEPT-UNIT-ID
+           END-EXEC.
+           IF SQLCODE = 0 AND DEPT-STATUS = 'A'
+               MOVE 'Y' TO WS-VALID-DEPT
+           ELSE
+               MOVE 'N' TO WS-VALID-DEPT
+           END-IF.
+
+       B-FLAG-CHECK.
+           MOVE 'Y' TO WS-FLAG-VALID.
+           EVALUATE WS-FLAG-CHECK
+               WHEN 'I'
+                   MOVE UI-EMP-ID TO EMP-ID
+                   MOVE UI-EMP-NAME TO EMP-NAME
+                   MOVE UI-UNIT-ID TO UNIT-ID
+                   PERFORM B-INSERT-WITH-RETRY
+               WHEN 'U'
+                   MOVE UI-EMP-ID TO EMP-ID
+                   MOVE UI-UNIT-ID TO UNIT-ID
+                   PERFORM B-HIST-PREPARE
+                   MOVE UI-EMP-NAME TO EMP-NAME
+                   PERFORM B-UPDATE-WITH-RETRY
+                   MOVE SQLCODE TO WS-OP-SQLCODE
+                   IF SQLCODE = 0 AND WS-HIST-READY = 'Y'
+                       PERFORM B-HIST-WRITE
+                   END-IF
+                   MOVE WS-OP-SQLCODE TO SQLCODE
+               WHEN 'D'
+                   MOVE UI-EMP-ID TO EMP-ID
+                   MOVE UI-EMP-NAME TO EMP-NAME
+                   MOVE UI-UNIT-ID TO UNIT-ID
+                   PERFORM B-HIST-PREPARE
+                   PERFORM B-DELETE-WITH-RETRY
+                   MOVE SQLCODE TO WS-OP-SQLCODE
+                   IF SQLCODE = 0 AND WS-HIST-READY = 'Y'
+                       PERFORM B-HIST-WRITE
+                   END-IF
+                   MOVE WS-OP-SQLCODE TO SQLCODE
+               WHEN OTHER
+                   MOVE 'N' TO WS-FLAG-VALID
+           END-EVALUATE.
+
+       B-HIST-PREPARE.
+           MOVE 'N' TO WS-HIST-READY.
+           EXEC SQL
+               SELECT EMP_NAME
+                 INTO :EMPH-EMP-NAME
+                 FROM EMPDEPT
+                WHERE EMP_ID = :EMP-ID
+                  AND UNIT_ID = :UNIT-ID
+           END-EXEC.
+           IF SQLCODE = 0
+               MOVE EMP-ID TO EMPH-EMP-ID
+               MOVE UNIT-ID TO EMPH-UNIT-ID
+               MOVE FUNCTION CURRENT-DATE TO EMPH-EFF-END-DATE
+               MOVE 'Y' TO WS-HIST-READY
+           END-IF.
+
+       B-HIST-WRITE.
+           EXEC SQL
+               INSERT INTO EMPDEPT_HIST VALUES(
+               :EMPH-EMP-ID,
+               :EMPH-EMP-NAME,
+               :EMPH-UNIT-ID,
+               :EMPH-EFF-END-DATE)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING - HIST INSERT FAILED FOR EMP-ID '
+                   EMPH-EMP-ID ' SQLCODE: ' SQLCODE
+           END-IF.
+
+       B-INSERT-WITH-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM B-EXEC-INSERT.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-RETRY-COUNT >= WS-MAX-RETRIES
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY 'DEADLOCK/TIMEOUT ON INSERT - RETRY '
+                   WS-RETRY-COUNT
+               PERFORM B-EXEC-INSERT
+           END-PERFORM.
+
+       B-EXEC-INSERT.
+           EXEC SQL
+               INSERT INTO EMPDEPT VALUES(
+               :EMP-ID,
+               :EMP-NAME,
+               :UNIT-ID)
+           END-EXEC.
+
+       B-UPDATE-WITH-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM B-EXEC-UPDATE.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-RETRY-COUNT >= WS-MAX-RETRIES
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY 'DEADLOCK/TIMEOUT ON UPDATE - RETRY '
+                   WS-RETRY-COUNT
+               PERFORM B-EXEC-UPDATE
+           END-PERFORM.
+
+       B-EXEC-UPDATE.
+           EXEC SQL
+               UPDATE EMPDEPT
+                 SET EMP_ID = :EMP-ID,
+                     EMP_NAME = :EMP-NAME
+                 WHERE EMP_ID = :EMP-ID
+                   AND UNIT_ID = :UNIT-ID
+           END-EXEC.
+
+       B-DELETE-WITH-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM B-EXEC-DELETE.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-RETRY-COUNT >= WS-MAX-RETRIES
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY 'DEADLOCK/TIMEOUT ON DELETE - RETRY '
+                   WS-RETRY-COUNT
+               PERFORM B-EXEC-DELETE
+           END-PERFORM.
+
+       B-EXEC-DELETE.
+           EXEC SQL
+               DELETE FROM EMPDEPT
+                 WHERE EMP_ID = :EMP-ID
+                   AND UNIT_ID = :UNIT-ID
+           END-EXEC.
+
+       B-SQL-CODE-CHECK.
+           MOVE SQLCODE TO WS-AUDIT-SQLCODE.
+           IF SQLCODE = 0
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               DISPLAY 'SUCCESS!'
+               DISPLAY 'EMP ID ' EMP-ID
+               DISPLAY 'EMP NAME ' EMP-NAME
+               DISPLAY 'UNIT ID ' UNIT-ID
+           ELSE
+               DISPLAY UI-FLAG ' OPERATION UNSUCCESFUL'
+               DISPLAY 'SQL CODE: ' SQLCODE
+               IF SQLCODE = -911 OR SQLCODE = -913
+                   EXEC SQL
+                       ROLLBACK
+                   END-EXEC
+               END-IF
+               PERFORM B-REJECT-SQL-FAILURE
+           END-IF.
+
+       B-UPDATE-SUMMARY-COUNTS.
+           COMPUTE WS-SUMMARY-IX = UI-UNIT-ID + 1.
+           EVALUATE TRUE
+               WHEN WS-FLAG-CHECK = 'I' AND WS-AUDIT-SQLCODE = 0
+                   ADD 1 TO WS-INS-OK(WS-SUMMARY-IX)
+               WHEN WS-FLAG-CHECK = 'I'
+                   ADD 1 TO WS-INS-BAD(WS-SUMMARY-IX)
+               WHEN WS-FLAG-CHECK = 'U' AND WS-AUDIT-SQLCODE = 0
+                   ADD 1 TO WS-UPD-OK(WS-SUMMARY-IX)
+               WHEN WS-FLAG-CHECK = 'U'
+                   ADD 1 TO WS-UPD-BAD(WS-SUMMARY-IX)
+               WHEN WS-FLAG-CHECK = 'D' AND WS-AUDIT-SQLCODE = 0
+                   ADD 1 TO WS-DEL-OK(WS-SUMMARY-IX)
+               WHEN WS-FLAG-CHECK = 'D'
+                   ADD 1 TO WS-DEL-BAD(WS-SUMMARY-IX)
+               WHEN OTHER
+                   ADD 1 TO WS-OTH-BAD(WS-SUMMARY-IX)
+           END-EVALUATE.
+
+       B-WRITE-AUDIT.
+           MOVE UI-FLAG TO AU-FLAG.
+           MOVE UI-EMP-ID TO AU-EMP-ID.
+           MOVE UI-EMP-NAME TO AU-EMP-NAME.
+           MOVE UI-UNIT-ID TO AU-UNIT-ID.
+           MOVE WS-AUDIT-SQLCODE TO AU-SQLCODE.
+           MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP.
+           WRITE AU-AUDIT-RECORD.
+
+       B-REJECT-BAD-DEPT.
+           MOVE 'UD' TO RJ-REASON-CODE.
+           MOVE 'UNKNOWN UNIT-ID - NOT ON FILE' TO RJ-REASON-TEXT.
+           PERFORM B-WRITE-REJECT.
+
+       B-REJECT-BAD-FLAG.
+           MOVE 'BF' TO RJ-REASON-CODE.
+           MOVE 'UNRECOGNIZED TRANSACTION FLAG' TO RJ-REASON-TEXT.
+           PERFORM B-WRITE-REJECT.
+
+       B-REJECT-SQL-FAILURE.
+           MOVE 'SQ' TO RJ-REASON-CODE.
+           MOVE 'SQL OPERATION FAILED' TO RJ-REASON-TEXT.
+           PERFORM B-WRITE-REJECT.
+
+       B-WRITE-REJECT.
+           MOVE UI-EMPLOYEE-DETAILS TO RJ-RAW-RECORD.
+           WRITE RJ-REJECT-RECORD.
+
+       C-WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SR-SUMMARY-OUTPUT.
+           MOVE 'PROJECT1 - EMPDEPT CONTROL TOTALS BY UNIT-ID'
+               TO SR-SUMMARY-LINE.
+           WRITE SR-SUMMARY-LINE.
+           MOVE SPACES TO SR-SUMMARY-LINE.
+           WRITE SR-SUMMARY-LINE.
+           MOVE 'UNIT INS-OK INS-BAD UPD-OK UPD-BAD DEL-OK DEL-BAD'
+               TO SR-SUMMARY-LINE.
+           WRITE SR-SUMMARY-LINE.
+           MOVE '         (OTH-BAD: UNRECOGNIZED-FLAG REJECTS)'
+               TO SR-SUMMARY-LINE.
+           WRITE SR-SUMMARY-LINE.
+           PERFORM VARYING WS-SUMMARY-IX FROM 1 BY 1
+                   UNTIL WS-SUMMARY-IX > 10
+               PERFORM C-WRITE-SUMMARY-DETAIL-LINE
+           END-PERFORM.
+           CLOSE SR-SUMMARY-OUTPUT.
+
+       C-WRITE-SUMMARY-DETAIL-LINE.
+           MOVE SPACES TO SR-SUMMARY-LINE.
+           COMPUTE SR-UNIT-ID = WS-SUMMARY-IX - 1.
+           MOVE WS-INS-OK(WS-SUMMARY-IX)  TO SR-INS-OK.
+           MOVE WS-INS-BAD(WS-SUMMARY-IX) TO SR-INS-BAD.
+           MOVE WS-UPD-OK(WS-SUMMARY-IX)  TO SR-UPD-OK.
+           MOVE WS-UPD-BAD(WS-SUMMARY-IX) TO SR-UPD-BAD.
+           MOVE WS-DEL-OK(WS-SUMMARY-IX)  TO SR-DEL-OK.
+           MOVE WS-DEL-BAD(WS-SUMMARY-IX) TO SR-DEL-BAD.
+           MOVE WS-OTH-BAD(WS-SUMMARY-IX) TO SR-OTH-BAD.
+           WRITE SR-SUMMARY-LINE.
+
+       C-END.
+           PERFORM C-WRITE-SUMMARY-REPORT.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+           CLOSE UI-EMPLOYEE-INPUT.
+           CLOSE AU-AUDIT-OUTPUT.
+           IF WS-RESTART-FILE-OPEN = 'Y'
+               CLOSE RC-RESTART-FILE
+           END-IF.
+           OPEN OUTPUT RC-RESTART-FILE.
+           CLOSE RC-RESTART-FILE.
+           CLOSE RJ-REJECT-OUTPUT.
+           STOP RUN.
