@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT3.
+       AUTHOR. PATRICK SHEA.
+
+      ******************************************************************
+      * A PROGRAM THAT READS DATA FROM A SEQUENTIAL FILE, INTERPRETS
+      * DATA THROUGH COBOL THEN INSERTS UPDATES AND RETIRES
+      * ENTRIES IN THE DEPTS REFERENCE TABLE
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DI-DEPT-INPUT ASSIGN TO DDDEPTDET.
+
+           SELECT DJ-DEPT-REJECT ASSIGN TO DDDEPTREJ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DI-DEPT-INPUT
+               RECORDING MODE IS F
+               DATA RECORD IS DI-DEPT-DETAILS.
+
+       01  DI-DEPT-DETAILS.
+           05  DI-FLAG         PIC 9(01).
+           05  FILLER          PIC X(01).
+           05  DI-UNIT-ID      PIC 9(01).
+           05  FILLER          PIC X(01).
+           05  DI-DEPT-NAME    PIC X(20).
+           05  FILLER          PIC X(56).
+
+       FD  DJ-DEPT-REJECT
+               RECORDING MODE IS F
+               DATA RECORD IS DJ-REJECT-RECORD.
+
+       01  DJ-REJECT-RECORD.
+           05  DJ-RAW-RECORD        PIC X(80).
+           05  FILLER               PIC X(01)  VALUE SPACE.
+           05  DJ-REASON-CODE       PIC X(02).
+           05  FILLER               PIC X(01)  VALUE SPACE.
+           05  DJ-REASON-TEXT       PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE EMPDEPT
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE DEPTS
+           END-EXEC.
+
+       01  MISC.
+           05  WS-REC-EOF          PIC X(01)  VALUE SPACES.
+           05  WS-FLAG-CHECK       PIC X(01).
+           05  WS-FLAG-VALID       PIC X(01)  VALUE 'Y'.
+           05  WS-RETIRE-BLOCKED   PIC X(01)  VALUE 'N'.
+           05  WS-MEMBER-COUNT     PIC 9(09)  VALUE ZERO.
+
+       01  WS-RETRY-CONTROLS.
+           05  WS-RETRY-COUNT        PIC 9(01)  VALUE ZERO.
+           05  WS-MAX-RETRIES        PIC 9(01)  VALUE 3.
+
+       PROCEDURE DIVISION.
+
+       MAIN-CONTROL.
+           PERFORM A-INITIAL.
+           PERFORM B-CONTROL.
+           PERFORM C-END.
+
+       A-INITIAL.
+           INITIALIZE WS-REC-EOF WS-FLAG-CHECK.
+           OPEN INPUT DI-DEPT-INPUT.
+           OPEN OUTPUT DJ-DEPT-REJECT.
+           READ DI-DEPT-INPUT
+               AT END
+                   MOVE 'Y' TO WS-REC-EOF
+           END-READ.
+
+       B-CONTROL.
+           PERFORM B-READ UNTIL WS-REC-EOF = 'Y'.
+
+       B-READ.
+           MOVE DI-FLAG TO WS-FLAG-CHECK.
+           PERFORM B-FLAG-CHECK.
+           IF WS-FLAG-VALID NOT = 'Y'
+               DISPLAY 'REJECTED - UNRECOGNIZED FLAG ' DI-FLAG
+               PERFORM B-REJECT-BAD-FLAG
+           ELSE
+               IF WS-RETIRE-BLOCKED = 'Y'
+                   DISPLAY 'REJECTED - UNIT-ID ' DI-UNIT-ID
+                       ' STILL HAS EMPDEPT MEMBERS'
+                   PERFORM B-REJECT-RETIRE-BLOCKED
+               ELSE
+                   PERFORM B-SQL-CODE-CHECK
+               END-IF
+           END-IF.
+           READ DI-DEPT-INPUT
+               AT END
+                   MOVE 'Y' TO WS-REC-EOF
+           END-READ.
+
+       B-FLAG-CHECK.
+           MOVE 'Y' TO WS-FLAG-VALID.
+           MOVE 'N' TO WS-RETIRE-BLOCKED.
+           EVALUATE WS-FLAG-CHECK
+               WHEN 'I'
+                   MOVE DI-UNIT-ID TO DEPT-UNIT-ID
+                   MOVE DI-DEPT-NAME TO DEPT-NAME
+                   MOVE 'A' TO DEPT-STATUS
+                   PERFORM B-INSERT-WITH-RETRY
+               WHEN 'U'
+                   MOVE DI-UNIT-ID TO DEPT-UNIT-ID
+                   MOVE DI-DEPT-NAME TO DEPT-NAME
+                   PERFORM B-RENAME-WITH-RETRY
+               WHEN 'D'
+                   MOVE DI-UNIT-ID TO DEPT-UNIT-ID
+                   PERFORM B-CHECK-NO-MEMBERS
+                   IF WS-RETIRE-BLOCKED NOT = 'Y'
+                       MOVE 'R' TO DEPT-STATUS
+                       PERFORM B-RETIRE-WITH-RETRY
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-FLAG-VALID
+           END-EVALUATE.
+
+       B-INSERT-WITH-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM B-EXEC-INSERT.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-RETRY-COUNT >= WS-MAX-RETRIES
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY 'DEADLOCK/TIMEOUT ON INSERT - RETRY '
+                   WS-RETRY-COUNT
+               PERFORM B-EXEC-INSERT
+           END-PERFORM.
+
+       B-EXEC-INSERT.
+           EXEC SQL
+               INSERT INTO DEPTS VALUES(
+               :DEPT-UNIT-ID,
+               :DEPT-NAME,
+               :DEPT-STATUS)
+           END-EXEC.
+
+       B-RENAME-WITH-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM B-EXEC-RENAME.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-RETRY-COUNT >= WS-MAX-RETRIES
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY 'DEADLOCK/TIMEOUT ON UPDATE - RETRY '
+                   WS-RETRY-COUNT
+               PERFORM B-EXEC-RENAME
+           END-PERFORM.
+
+       B-EXEC-RENAME.
+           EXEC SQL
+               UPDATE DEPTS
+                 SET DEPT_NAME = :DEPT-NAME
+                 WHERE UNIT_ID = :DEPT-UNIT-ID
+           END-EXEC.
+
+       B-RETIRE-WITH-RETRY.
+           MOVE ZERO TO WS-RETRY-COUNT.
+           PERFORM B-EXEC-RETIRE.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-RETRY-COUNT >= WS-MAX-RETRIES
+                      OR (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY 'DEADLOCK/TIMEOUT ON UPDATE - RETRY '
+                   WS-RETRY-COUNT
+               PERFORM B-EXEC-RETIRE
+           END-PERFORM.
+
+       B-EXEC-RETIRE.
+           EXEC SQL
+               UPDATE DEPTS
+                 SET DEPT_STATUS = :DEPT-STATUS
+                 WHERE UNIT_ID = :DEPT-UNIT-ID
+           END-EXEC.
+
+       B-CHECK-NO-MEMBERS.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-MEMBER-COUNT
+                 FROM EMPDEPT
+                WHERE UNIT_ID = :DEPT-UNIT-ID
+           END-EXEC.
+           IF WS-MEMBER-COUNT > 0
+               MOVE 'Y' TO WS-RETIRE-BLOCKED
+           END-IF.
+
+       B-SQL-CODE-CHECK.
+           IF SQLCODE = 0
+               DISPLAY 'SUCCESS!'
+               DISPLAY 'UNIT ID ' DEPT-UNIT-ID
+               DISPLAY 'DEPT NAME ' DEPT-NAME
+           ELSE
+               DISPLAY DI-FLAG ' OPERATION UNSUCCESFUL'
+               DISPLAY 'SQL CODE: ' SQLCODE
+               PERFORM B-REJECT-SQL-FAILURE
+           END-IF.
+
+       B-REJECT-BAD-FLAG.
+           MOVE 'BF' TO DJ-REASON-CODE.
+           MOVE 'UNRECOGNIZED TRANSACTION FLAG' TO DJ-REASON-TEXT.
+           PERFORM B-WRITE-REJECT.
+
+       B-REJECT-RETIRE-BLOCKED.
+           MOVE 'RB' TO DJ-REASON-CODE.
+           MOVE 'DEPT STILL HAS EMPDEPT MEMBERS' TO DJ-REASON-TEXT.
+           PERFORM B-WRITE-REJECT.
+
+       B-REJECT-SQL-FAILURE.
+           MOVE 'SQ' TO DJ-REASON-CODE.
+           MOVE 'SQL OPERATION FAILED' TO DJ-REASON-TEXT.
+           PERFORM B-WRITE-REJECT.
+
+       B-WRITE-REJECT.
+           MOVE DI-DEPT-DETAILS TO DJ-RAW-RECORD.
+           WRITE DJ-REJECT-RECORD.
+
+       C-END.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+           CLOSE DI-DEPT-INPUT.
+           CLOSE DJ-DEPT-REJECT.
+           STOP RUN.
