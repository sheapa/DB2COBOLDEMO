@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    HOST VARIABLE COPYBOOK FOR DB2 TABLE EMPDEPT
+      ******************************************************************
+       01  EMPDEPT.
+           05  EMP-ID              PIC 9(06).
+           05  EMP-NAME            PIC X(20).
+           05  UNIT-ID             PIC 9(01).
