@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    HOST VARIABLE COPYBOOK FOR DB2 TABLE DEPTS
+      ******************************************************************
+       01  DEPTS.
+           05  DEPT-UNIT-ID        PIC 9(01).
+           05  DEPT-NAME           PIC X(20).
+           05  DEPT-STATUS         PIC X(01).
