@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    HOST VARIABLE COPYBOOK FOR DB2 TABLE EMPDEPT_HIST
+      ******************************************************************
+       01  EMPDEPT-HIST.
+           05  EMPH-EMP-ID         PIC 9(06).
+           05  EMPH-EMP-NAME       PIC X(20).
+           05  EMPH-UNIT-ID        PIC 9(01).
+           05  EMPH-EFF-END-DATE   PIC X(21).
