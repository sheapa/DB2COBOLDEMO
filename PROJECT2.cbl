@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT2.
+       AUTHOR. PATRICK SHEA.
+
+      ******************************************************************
+      * A PROGRAM THAT JOINS EMPDEPT TO DEPTS AND PRODUCES A DAILY
+      * DEPARTMENT ROSTER FOR DISTRIBUTION TO DEPARTMENT HEADS
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RO-ROSTER-OUTPUT ASSIGN TO DDROSTER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RO-ROSTER-OUTPUT
+               RECORDING MODE IS F
+               DATA RECORD IS RO-ROSTER-LINE.
+
+       01  RO-ROSTER-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE EMPDEPT
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE DEPTS
+           END-EXEC.
+
+       01  MISC.
+           05  WS-EOF                  PIC X(01)  VALUE 'N'.
+           05  WS-CURRENT-DEPT-NAME    PIC X(20)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-CONTROL.
+           PERFORM A-INITIAL.
+           PERFORM B-CONTROL.
+           PERFORM C-END.
+
+       A-INITIAL.
+           OPEN OUTPUT RO-ROSTER-OUTPUT.
+           MOVE 'DAILY DEPARTMENT ROSTER' TO RO-ROSTER-LINE.
+           WRITE RO-ROSTER-LINE.
+           EXEC SQL
+               DECLARE ROSTER-CURSOR CURSOR FOR
+                   SELECT D.DEPT_NAME, E.EMP_ID, E.EMP_NAME
+                     FROM EMPDEPT E, DEPTS D
+                    WHERE E.UNIT_ID = D.UNIT_ID
+                    ORDER BY D.DEPT_NAME, E.EMP_NAME
+           END-EXEC.
+           EXEC SQL
+               OPEN ROSTER-CURSOR
+           END-EXEC.
+           PERFORM B-FETCH-NEXT.
+
+       B-CONTROL.
+           PERFORM B-PROCESS-ROW UNTIL WS-EOF = 'Y'.
+
+       B-PROCESS-ROW.
+           IF DEPT-NAME NOT = WS-CURRENT-DEPT-NAME
+               PERFORM B-WRITE-DEPT-HEADER
+               MOVE DEPT-NAME TO WS-CURRENT-DEPT-NAME
+           END-IF.
+           PERFORM B-WRITE-EMPLOYEE-LINE.
+           PERFORM B-FETCH-NEXT.
+
+       B-FETCH-NEXT.
+           EXEC SQL
+               FETCH ROSTER-CURSOR INTO :DEPT-NAME, :EMP-ID, :EMP-NAME
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-EOF
+           END-IF.
+
+       B-WRITE-DEPT-HEADER.
+           MOVE SPACES TO RO-ROSTER-LINE.
+           WRITE RO-ROSTER-LINE.
+           MOVE SPACES TO RO-ROSTER-LINE.
+           STRING 'DEPARTMENT: ' DELIMITED BY SIZE
+                  DEPT-NAME DELIMITED BY SIZE
+               INTO RO-ROSTER-LINE.
+           WRITE RO-ROSTER-LINE.
+
+       B-WRITE-EMPLOYEE-LINE.
+           MOVE SPACES TO RO-ROSTER-LINE.
+           STRING '    ' DELIMITED BY SIZE
+                  EMP-ID DELIMITED BY SIZE
+                  '  ' DELIMITED BY SIZE
+                  EMP-NAME DELIMITED BY SIZE
+               INTO RO-ROSTER-LINE.
+           WRITE RO-ROSTER-LINE.
+
+       C-END.
+           EXEC SQL
+               CLOSE ROSTER-CURSOR
+           END-EXEC.
+           CLOSE RO-ROSTER-OUTPUT.
+           STOP RUN.
